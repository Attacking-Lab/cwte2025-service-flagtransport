@@ -0,0 +1,14 @@
+      * Shared Route file record layout.
+      * COPY this into the FD of any program that opens data/routes.dat
+      * so the physical record layout can never drift between programs.
+      * An ordered list of warehouse waypoints a cargo can be routed
+      * through; REGISTER CARGO may reference one instead of a single
+      * fixed Dest, and UNLOAD CARGO advances CA-Route-Step through it.
+       01 Route.
+           05 RT-ID PIC X(30).
+               88 RT-ID-Invalid VALUE SPACES.
+           05 RT-Waypoint-Count PIC 9(3).
+           05 RT-Waypoints OCCURS 1 TO 20 TIMES
+               DEPENDING ON RT-Waypoint-Count
+               INDEXED BY RT-Waypoint-Idx
+               PIC X(50).
