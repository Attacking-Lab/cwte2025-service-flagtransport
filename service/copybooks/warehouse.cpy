@@ -0,0 +1,12 @@
+      * Shared Warehouse file record layout.
+      * COPY this into the FD of any program that opens data/warehouses.dat
+      * so the physical record layout can never drift between programs.
+       01 Warehouse.
+           05 WA-Name PIC X(50).
+               88 WA-Name-Invalid VALUE SPACES.
+           05 WA-Password PIC X(50).
+           05 Location.
+               10 X PIC 9(8).
+               10 Y PIC 9(8).
+      *    Maximum number of cargoes this warehouse can hold at once.
+           05 WA-Capacity PIC 9(6).
