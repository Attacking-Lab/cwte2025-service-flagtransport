@@ -0,0 +1,12 @@
+      * Shared Vehichle file record layout.
+      * COPY this into the FD of any program that opens data/vehichles.dat
+      * so the physical record layout can never drift between programs.
+       01 Vehichle.
+           05 VE-Number PIC 9(15).
+               88 VE-Number-Invalid VALUE ZERO.
+           05 VE-Password PIC X(50).
+           05 Location.
+               10 X PIC 9(8).
+               10 Y PIC 9(8).
+      *    Maximum number of cargoes this vehichle can carry at once.
+           05 VE-Capacity PIC 9(6).
