@@ -0,0 +1,21 @@
+      * Shared Cargo file record layout.
+      * COPY this into the FD of any program that opens data/cargoes.dat
+      * so the physical record layout can never drift between programs.
+       01 Cargo.
+           05 CA-ID PIC X(30).
+               88 CA-ID-Invalid VALUE SPACES.
+           05 Origin PIC X(50).
+           05 Dest PIC X(50).
+           05 Note PIC X(100).
+           05 Stored-State PIC 9.
+               88 Stored VALUE 0.
+               88 Loaded VALUE 1.
+           05 CA-Warehouse PIC X(50).
+           05 CA-Vehichle PIC 9(15).
+      *    Date (YYYYMMDD) Stored-State last flipped to Stored, so dwell
+      *    time at the current warehouse can be reported on.
+           05 CA-Stored-Date PIC 9(8).
+      *    Optional Routes reference for multi-leg shipments. SPACES/
+      *    ZERO means Dest is a single final destination as before.
+           05 CA-Route-ID PIC X(30).
+           05 CA-Route-Step PIC 9(3).
