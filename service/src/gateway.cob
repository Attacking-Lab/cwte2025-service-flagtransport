@@ -24,7 +24,13 @@
            RECORD KEY CA-ID
            ALTERNATE RECORD KEY CA-Warehouse WITH DUPLICATES
            ALTERNATE RECORD KEY CA-Vehichle WITH DUPLICATES.
+           SELECT OPTIONAL Routes ASSIGN TO "data/routes.dat"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY RT-ID.
            SELECT OPTIONAL Warehouse-Log ASSIGN TO Log-Path
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL Audit-Log ASSIGN TO "logs/audit.log"
            ORGANIZATION LINE SEQUENTIAL.
 
                            DATA DIVISION.
@@ -32,35 +38,17 @@
        FD User-Input.
        01 User-Input-Line PIC X(500).
        FD Warehouses.
-       01 Warehouse.
-           05 WA-Name PIC X(50).
-               88 WA-Name-Invalid VALUE SPACES.
-           05 WA-Password PIC X(50).
-           05 Location.
-               10 X PIC 9(8).
-               10 Y PIC 9(8).
+           COPY warehouse.
        FD Vehichles.
-       01 Vehichle.
-           05 VE-Number PIC 9(15).
-               88 VE-Number-Invalid VALUE ZERO.
-           05 VE-Password PIC X(50).
-           05 Location.
-               10 X PIC 9(8).
-               10 Y PIC 9(8).
+           COPY vehichle.
        FD Cargoes.
-       01 Cargo.
-           05 CA-ID PIC X(30).
-               88 CA-ID-Invalid VALUE SPACES.
-           05 Origin PIC X(50).
-           05 Dest PIC X(50).
-           05 Note PIC X(100).
-           05 Stored-State PIC 9.
-               88 Stored VALUE 0.
-               88 Loaded VALUE 1.
-           05 CA-Warehouse PIC X(50).
-           05 CA-Vehichle PIC 9(15).
+           COPY cargo.
+       FD Routes.
+           COPY route.
        FD Warehouse-Log.
        01 Log-Entry PIC X(300).
+       FD Audit-Log.
+       01 Audit-Entry PIC X(300).
        WORKING-STORAGE SECTION.
        01 Now-Date.
            05  Now-Year PIC 9999.
@@ -86,9 +74,28 @@
        01 Verb PIC X.
            88 Update-Location VALUE "L".
            88 Retrieve-Status VALUE "S".
+           88 Deliver VALUE "D".
+           88 Locate-Nearest VALUE "N".
        01 Sent-Location.
            05 X PIC 9(8).
            05 Y PIC 9(8).
+       01 Sent-CA-ID PIC X(30).
+       01 WS-Cargo-Count PIC 9(6).
+      * Context fields for the always-on cross-warehouse audit journal,
+      * set by the caller before PERFORM ADD-LOG-ENTRY.
+       01 WS-Audit-Warehouse PIC X(50).
+       01 WS-Audit-Vehichle PIC 9(15).
+       01 WS-Audit-Cargo PIC X(30).
+       01 Audit-Entry-Temp PIC X(300).
+      * Raw message, captured before ADD-LOG-ENTRY prefixes Log-Entry
+      * with its own timestamp, so Audit-Log isn't double-stamped.
+       01 Audit-Message PIC X(300).
+       01 WS-Have-Best PIC X VALUE "N".
+           88 Have-Best-Distance VALUE "Y".
+       01 WS-Best-Distance PIC 9(18).
+       01 WS-Nearest-DX PIC S9(9).
+       01 WS-Nearest-DY PIC S9(9).
+       01 WS-Nearest-Distance PIC 9(18).
 
                            PROCEDURE DIVISION.
            SET WA-Name-Invalid TO TRUE
@@ -149,6 +156,60 @@
                END-START
                CLOSE Cargoes
                PERFORM SEND-OK
+           WHEN Deliver
+               UNSTRING User-Input-Line
+                   DELIMITED BY ":"
+                   INTO
+                       Sent-VE-Number
+                       Sent-Gateway-Key
+                       Verb
+                       Sent-CA-ID
+               END-UNSTRING
+               MOVE Sent-CA-ID TO CA-ID
+               OPEN I-O Cargoes
+               READ Cargoes
+                   INVALID SET CA-ID-Invalid TO TRUE
+               END-READ
+               IF CA-ID-Invalid OR NOT Loaded OF Cargo
+                   OR CA-Vehichle IS NOT EQUAL Sent-VE-Number
+                   CLOSE Cargoes
+                   PERFORM SEND-ERROR
+               ELSE
+                   MOVE Location OF Vehichle TO Location OF Warehouse
+                   OPEN I-O Warehouses
+                   START Warehouses KEY IS EQUAL Location OF Warehouse
+                       INVALID SET WA-Name-Invalid TO TRUE
+                       NOT INVALID
+                       READ Warehouses
+                           AT END SET WA-Name-Invalid TO TRUE
+                       END-READ
+                   END-START
+                   IF WA-Name-Invalid
+                       CLOSE Warehouses
+                       CLOSE Cargoes
+                       PERFORM SEND-ERROR
+                   ELSE
+                       PERFORM COUNT-WAREHOUSE-CARGO
+                       IF WA-Name IS EQUAL Origin OF Cargo
+                           OR WS-Cargo-Count IS GREATER OR EQUAL
+                               WA-Capacity
+                           CLOSE Warehouses
+                           CLOSE Cargoes
+                           PERFORM SEND-ERROR
+                       ELSE
+                           PERFORM COMPLETE-DELIVERY
+                           PERFORM SEND-OK
+                       END-IF
+                   END-IF
+               END-IF
+           WHEN Locate-Nearest
+               PERFORM FIND-NEAREST-DISTANCE
+               IF NOT Have-Best-Distance
+                   PERFORM SEND-ERROR
+               ELSE
+                   PERFORM REPORT-NEAREST-WAREHOUSES
+                   PERFORM SEND-OK
+               END-IF
            WHEN OTHER
                PERFORM SEND-ERROR
            END-EVALUATE
@@ -161,6 +222,130 @@
            DISPLAY ":END:"
            STOP RUN.
 
+      * Counts cargoes already Stored at the delivery warehouse, so
+      * Deliver can enforce the same WA-Capacity limit as
+      * Command-Cargo-Unload. Assumes Cargoes is already OPEN I-O,
+      * which holds whenever this is called from the Deliver branch.
+       COUNT-WAREHOUSE-CARGO.
+           MOVE ZERO TO WS-Cargo-Count
+           MOVE WA-Name TO CA-Warehouse
+           START Cargoes KEY IS EQUAL CA-Warehouse
+               INVALID CONTINUE
+               NOT INVALID PERFORM FOREVER
+               READ Cargoes AT END EXIT PERFORM END-READ
+               IF CA-Warehouse IS NOT EQUAL WA-Name
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-Cargo-Count
+               END-PERFORM
+           END-START
+      * The alternate-key scan above overwrote the Cargo record buffer,
+      * so re-fetch the delivered cargo by its primary key before
+      * mutating and REWRITE-ing it.
+           MOVE Sent-CA-ID TO CA-ID
+           READ Cargoes
+               INVALID CONTINUE
+           END-READ.
+      * Applies the same Stored-State flip and CA-Warehouse handoff as
+      * Command-Cargo-Unload, then journals the delivery.
+       COMPLETE-DELIVERY.
+           SET Stored OF Cargo TO TRUE
+           SUBTRACT Sent-VE-Number FROM CA-Vehichle
+           MOVE WA-Name TO CA-Warehouse
+           MOVE WA-Name TO WS-Audit-Warehouse
+           MOVE Sent-VE-Number TO WS-Audit-Vehichle
+           MOVE Sent-CA-ID TO WS-Audit-Cargo
+           PERFORM STAMP-CARGO-STORED-DATE
+           PERFORM ADVANCE-ROUTE
+           CLOSE Warehouses
+           REWRITE Cargo
+           CLOSE Cargoes
+           STRING
+               "Vehichle #" FUNCTION TRIM(Sent-VE-Number)
+               " delivered cargo " FUNCTION TRIM(Sent-CA-ID)
+               " to " FUNCTION TRIM(WS-Audit-Warehouse)
+               INTO Log-Entry
+           END-STRING
+           PERFORM ADD-LOG-ENTRY.
+      * Mirrors FlagTransport-Controller's STAMP-CARGO-STORED-DATE so a
+      * dwell-time report is accurate for cargo last delivered through
+      * the Gateway instead of console UNLOAD CARGO.
+       STAMP-CARGO-STORED-DATE.
+           ACCEPT Now-Date FROM DATE YYYYMMDD
+           MOVE Now-Date TO CA-Stored-Date.
+      * Mirrors FlagTransport-Controller's ADVANCE-ROUTE: only advances
+      * a routed cargo's waypoint when this delivery landed at the
+      * warehouse the route was pointed toward, so a Gateway-confirmed
+      * intermediate stop doesn't leave Dest looking like the final
+      * delivery.
+       ADVANCE-ROUTE.
+           IF CA-Route-ID OF Cargo IS EQUAL SPACES
+               CONTINUE
+           ELSE
+               IF WA-Name IS NOT EQUAL Dest OF Cargo
+                   CONTINUE
+               ELSE
+                   MOVE CA-Route-ID OF Cargo TO RT-ID
+                   OPEN I-O Routes
+                   READ Routes
+                       INVALID CONTINUE
+                       NOT INVALID
+                       IF CA-Route-Step OF Cargo LESS RT-Waypoint-Count
+                           ADD 1 TO CA-Route-Step OF Cargo
+                           MOVE RT-Waypoints(CA-Route-Step OF Cargo)
+                               TO Dest OF Cargo
+                       END-IF
+                   END-READ
+                   CLOSE Routes
+               END-IF
+           END-IF.
+
+      * Scans Warehouses in Location alternate key order to find the
+      * smallest squared distance from any registered warehouse to the
+      * authenticated vehichle's current Location.
+       FIND-NEAREST-DISTANCE.
+           MOVE "N" TO WS-Have-Best
+           MOVE ZERO TO WS-Best-Distance
+           MOVE ZEROS TO Location OF Warehouse
+           OPEN I-O Warehouses
+           START Warehouses KEY IS NOT LESS Location OF Warehouse
+               INVALID CONTINUE
+               NOT INVALID PERFORM FOREVER
+               READ Warehouses AT END EXIT PERFORM END-READ
+               PERFORM COMPUTE-NEAREST-DISTANCE
+               IF NOT Have-Best-Distance
+                   OR WS-Nearest-Distance LESS WS-Best-Distance
+                   MOVE WS-Nearest-Distance TO WS-Best-Distance
+                   MOVE "Y" TO WS-Have-Best
+               END-IF
+           END-PERFORM
+           END-START
+           CLOSE Warehouses.
+      * Second pass: re-scans Warehouses reporting every one tied at
+      * the smallest distance FIND-NEAREST-DISTANCE found above.
+       REPORT-NEAREST-WAREHOUSES.
+           MOVE ZEROS TO Location OF Warehouse
+           OPEN I-O Warehouses
+           START Warehouses KEY IS NOT LESS Location OF Warehouse
+               INVALID CONTINUE
+               NOT INVALID PERFORM FOREVER
+               READ Warehouses AT END EXIT PERFORM END-READ
+               PERFORM COMPUTE-NEAREST-DISTANCE
+               IF WS-Nearest-Distance EQUAL WS-Best-Distance
+                   DISPLAY
+                       ":WH:" FUNCTION TRIM(WA-Name)
+                       ":" X OF Warehouse ":" Y OF Warehouse ":"
+               END-IF
+           END-PERFORM
+           END-START
+           CLOSE Warehouses.
+       COMPUTE-NEAREST-DISTANCE.
+           COMPUTE WS-Nearest-DX = X OF Warehouse - X OF Vehichle
+           COMPUTE WS-Nearest-DY = Y OF Warehouse - Y OF Vehichle
+           COMPUTE WS-Nearest-Distance =
+               WS-Nearest-DX * WS-Nearest-DX
+               + WS-Nearest-DY * WS-Nearest-DY.
+
       * These procedures load data by relevant key in working storage record.
       * They clear key in working storage record on fail.
        LOAD-WAREHOUSE.
@@ -211,10 +396,33 @@
            END-STRING
            MOVE Log-Entry-Temp TO Log-Entry.
        ADD-LOG-ENTRY.
+           MOVE Log-Entry TO Audit-Message
+           PERFORM PREPARE-LOG-ENTRY
            PERFORM SET-LOG-PATH
            OPEN EXTEND Warehouse-Log
            WRITE Log-Entry
-           CLOSE Warehouse-Log.
+           CLOSE Warehouse-Log
+           PERFORM ADD-AUDIT-ENTRY.
+      * Mirrors FlagTransport-Controller's always-on cross-warehouse
+      * journal so Gateway-confirmed deliveries show up in READ AUDIT
+      * LOG alongside console-driven events.
+       ADD-AUDIT-ENTRY.
+           MOVE SPACES TO Audit-Entry-Temp
+           STRING
+               "["
+                   Now-Year "/" Now-Month "/" Now-Day
+               " "
+                   Now-Hour ":" Now-Min ":" Now-Sec
+               "] WH=" FUNCTION TRIM(WS-Audit-Warehouse)
+               " VE=" WS-Audit-Vehichle
+               " CA=" FUNCTION TRIM(WS-Audit-Cargo)
+               " " Audit-Message
+               INTO Audit-Entry-Temp
+           END-STRING
+           MOVE Audit-Entry-Temp TO Audit-Entry
+           OPEN EXTEND Audit-Log
+           WRITE Audit-Entry
+           CLOSE Audit-Log.
 
       * Computes Gateway key for authenticated vehichle 
        COMPUTE-GATEWAY-KEY.
