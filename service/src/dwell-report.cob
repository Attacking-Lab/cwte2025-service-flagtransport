@@ -0,0 +1,56 @@
+                           IDENTIFICATION DIVISION.
+       PROGRAM-ID. FlagTransport-Dwell-Report.
+
+                           ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL Cargoes ASSIGN TO "data/cargoes.dat"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY CA-ID
+           ALTERNATE RECORD KEY CA-Warehouse WITH DUPLICATES
+           ALTERNATE RECORD KEY CA-Vehichle WITH DUPLICATES.
+
+                           DATA DIVISION.
+       FILE SECTION.
+       FD Cargoes.
+           COPY cargo.
+       WORKING-STORAGE SECTION.
+       01 Today-Date PIC 9(8).
+       01 Dwell-Days PIC 9(9).
+       01 WS-Cargo-Count PIC 9(9) VALUE ZERO.
+
+                           PROCEDURE DIVISION.
+           SET CA-ID-Invalid TO TRUE
+           ACCEPT Today-Date FROM DATE YYYYMMDD
+           DISPLAY "/>> Cargo dwell-time report start" END-DISPLAY
+           OPEN INPUT Cargoes
+      *    Scan the whole file in CA-Warehouse order via the alternate
+      *    key, so cargo is grouped and reported per warehouse.
+           MOVE SPACES TO CA-Warehouse
+           START Cargoes KEY IS NOT LESS CA-Warehouse
+               INVALID CONTINUE
+               NOT INVALID PERFORM FOREVER
+               READ Cargoes NEXT RECORD AT END EXIT PERFORM END-READ
+               IF Stored OF Cargo
+                   COMPUTE Dwell-Days =
+                       FUNCTION INTEGER-OF-DATE(Today-Date)
+                       - FUNCTION INTEGER-OF-DATE(CA-Stored-Date)
+                   DISPLAY
+                       "*>> " FUNCTION TRIM(CA-Warehouse)
+                       ": Cargo " FUNCTION TRIM(CA-ID)
+                       " has been sitting for " Dwell-Days " day(s)"
+                   END-DISPLAY
+                   ADD 1 TO WS-Cargo-Count
+               END-IF
+           END-PERFORM
+           END-START
+           CLOSE Cargoes
+           DISPLAY
+               "/>> Cargo dwell-time report end ("
+               FUNCTION TRIM(WS-Cargo-Count) " stored cargo)"
+           END-DISPLAY
+           STOP RUN.
