@@ -0,0 +1,102 @@
+                           IDENTIFICATION DIVISION.
+       PROGRAM-ID. FlagTransport-Reconcile.
+
+                           ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL Cargoes ASSIGN TO "data/cargoes.dat"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY CA-ID
+           ALTERNATE RECORD KEY CA-Warehouse WITH DUPLICATES
+           ALTERNATE RECORD KEY CA-Vehichle WITH DUPLICATES.
+
+                           DATA DIVISION.
+       FILE SECTION.
+       FD Cargoes.
+           COPY cargo.
+       WORKING-STORAGE SECTION.
+       01 WS-Cargo-Count PIC 9(9) VALUE ZERO.
+       01 WS-Exception-Count PIC 9(9) VALUE ZERO.
+      * Several of the checks below overlap (a cargo on a vehicle AND
+      * at a warehouse also fails the Stored/Loaded checks), so this
+      * flags whether the current record has already been counted,
+      * keeping WS-Exception-Count a tally of distinct bad records
+      * instead of overlapping rule hits against the same record.
+       01 WS-Cargo-Has-Exception PIC X VALUE "N".
+           88 Cargo-Has-Exception VALUE "Y".
+
+                           PROCEDURE DIVISION.
+           SET CA-ID-Invalid TO TRUE
+           DISPLAY "/>> Cargo reconciliation start" END-DISPLAY
+           OPEN INPUT Cargoes
+           MOVE SPACES TO CA-ID
+           START Cargoes KEY IS NOT LESS CA-ID
+               INVALID CONTINUE
+               NOT INVALID PERFORM FOREVER
+               READ Cargoes NEXT RECORD AT END EXIT PERFORM END-READ
+               ADD 1 TO WS-Cargo-Count
+               MOVE "N" TO WS-Cargo-Has-Exception
+      *        The state UPDATE-CARGO silently drops instead of
+      *        REWRITE-ing: cargo simultaneously on a vehicle and
+      *        sitting at a warehouse.
+               IF CA-Vehichle IS NOT EQUAL ZEROS
+                   AND CA-Warehouse IS NOT EQUAL SPACES
+                   DISPLAY
+                       "!>> Cargo " FUNCTION TRIM(CA-ID)
+                       " is on vehichle " CA-Vehichle
+                       " AND at warehouse " FUNCTION TRIM(CA-Warehouse)
+                   END-DISPLAY
+                   MOVE "Y" TO WS-Cargo-Has-Exception
+               END-IF
+      *        Stored cargo should be sitting at a named warehouse and
+      *        not still be assigned to a vehicle.
+               IF Stored OF Cargo
+                   AND CA-Warehouse IS EQUAL SPACES
+                   DISPLAY
+                       "!>> Cargo " FUNCTION TRIM(CA-ID)
+                       " is Stored but has no warehouse"
+                   END-DISPLAY
+                   MOVE "Y" TO WS-Cargo-Has-Exception
+               END-IF
+               IF Stored OF Cargo
+                   AND CA-Vehichle IS NOT EQUAL ZEROS
+                   DISPLAY
+                       "!>> Cargo " FUNCTION TRIM(CA-ID)
+                       " is Stored but still on vehichle " CA-Vehichle
+                   END-DISPLAY
+                   MOVE "Y" TO WS-Cargo-Has-Exception
+               END-IF
+      *        Loaded cargo should be on a vehicle and not still be
+      *        holding on to a warehouse it's already left.
+               IF Loaded OF Cargo
+                   AND CA-Vehichle IS EQUAL ZEROS
+                   DISPLAY
+                       "!>> Cargo " FUNCTION TRIM(CA-ID)
+                       " is Loaded but has no vehichle"
+                   END-DISPLAY
+                   MOVE "Y" TO WS-Cargo-Has-Exception
+               END-IF
+               IF Loaded OF Cargo
+                   AND CA-Warehouse IS NOT EQUAL SPACES
+                   DISPLAY
+                       "!>> Cargo " FUNCTION TRIM(CA-ID)
+                       " is Loaded but still shows warehouse "
+                       FUNCTION TRIM(CA-Warehouse)
+                   END-DISPLAY
+                   MOVE "Y" TO WS-Cargo-Has-Exception
+               END-IF
+               IF Cargo-Has-Exception
+                   ADD 1 TO WS-Exception-Count
+               END-IF
+           END-PERFORM
+           END-START
+           CLOSE Cargoes
+           DISPLAY
+               "/>> Cargo reconciliation end (" WS-Exception-Count
+               " exception(s) among " WS-Cargo-Count " cargo record(s))"
+           END-DISPLAY
+           STOP RUN.
