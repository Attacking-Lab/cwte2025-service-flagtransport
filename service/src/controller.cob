@@ -23,43 +23,38 @@
 000220     RECORD KEY CA-ID
 000230     ALTERNATE RECORD KEY CA-Warehouse WITH DUPLICATES
 000240     ALTERNATE RECORD KEY CA-Vehichle WITH DUPLICATES.
+000242     SELECT OPTIONAL Routes ASSIGN TO "data/routes.dat"
+000244     ORGANIZATION INDEXED
+000246     ACCESS DYNAMIC
+000248     RECORD KEY RT-ID.
 000250     SELECT OPTIONAL Warehouse-Log ASSIGN TO Log-Path
 000260     ORGANIZATION LINE SEQUENTIAL.
+000265     SELECT OPTIONAL Audit-Log ASSIGN TO "logs/audit.log"
+000266     ORGANIZATION LINE SEQUENTIAL.
+000267     SELECT OPTIONAL Restart-File ASSIGN TO "data/restart.dat"
+000268     ORGANIZATION LINE SEQUENTIAL.
 000270
 000280                     DATA DIVISION.
 000290 FILE SECTION.
 000300 FD User-Input.
 000310 01 User-Input-Line PIC X(100).
 000320 FD Warehouses.
-000330 01 Warehouse.
-000340     05 WA-Name PIC X(50).
-000350         88 WA-Name-Invalid VALUE SPACES.
-000360     05 WA-Password PIC X(50).
-000370     05 Location.
-000380         10 X PIC 9(8).
-000390         10 Y PIC 9(8).
+000325     COPY warehouse.
 000400 FD Vehichles.
-000410 01 Vehichle.
-000420     05 VE-Number PIC 9(15).
-000430         88 VE-Number-Invalid VALUE ZERO.
-000440     05 VE-Password PIC X(50).
-000450     05 Location.
-000460         10 X PIC 9(8).
-000470         10 Y PIC 9(8).
+000405     COPY vehichle.
 000480 FD Cargoes.
-000490 01 Cargo.
-000500     05 CA-ID PIC X(30).
-000510         88 CA-ID-Invalid VALUE SPACES.
-000520     05 Origin PIC X(50).
-000530     05 Dest PIC X(50).
-000540     05 Note PIC X(100).
-000550     05 Stored-State PIC 9.
-000560         88 Stored VALUE 0.
-000570         88 Loaded VALUE 1.
-000580     05 CA-Warehouse PIC X(50).
-000590     05 CA-Vehichle PIC 9(15).
+000485     COPY cargo.
+000490 FD Routes.
+000495     COPY route.
 000600 FD Warehouse-Log.
 000610 01 Log-Entry PIC X(300).
+000615 FD Audit-Log.
+000616 01 Audit-Entry PIC X(300).
+000617 FD Restart-File.
+000618 01 Restart-Entry.
+000618     05 Restart-Line PIC 9(9).
+000618     05 Restart-WA-Name PIC X(50).
+000618     05 Restart-VE-Number PIC 9(15).
 000620 WORKING-STORAGE SECTION.
 000630 01 Command PIC X(30).
 000640     88 Command-Warehouse-Register VALUE "REGISTER WAREHOUSE".
@@ -67,21 +62,38 @@
 000660     88 Command-Cargo-Register VALUE "REGISTER CARGO".
 000670     88 Command-Cargo-List VALUE "LIST CARGO".
 000680     88 Command-Log-Read VALUE "READ LOG".
+000681     88 Command-Audit-Log-Read VALUE "READ AUDIT LOG".
 000690     88 Command-Vehichle-Register VALUE "REGISTER VEHICHLE".
 000700     88 Command-Vehichle-Manage VALUE "MANAGE VEHICHLE".
 000710     88 Command-Gateway-Key VALUE "GATEWAY KEY".
 000720     88 Command-Cargo-Load VALUE "LOAD CARGO".
 000730     88 Command-Cargo-Unload VALUE "UNLOAD CARGO".
 000740     88 Command-Exit VALUE "EXIT".
+000745     88 Command-Route-Register VALUE "REGISTER ROUTE".
+000746* Available once the operator has authenticated via MANAGE
+000747* WAREHOUSE/VEHICHLE, letting them REWRITE the authenticated
+000748* record instead of only authenticating with it. Ordinary
+000749* top-level commands, not a blocking sub-command loop, so every
+000750* other console command stays reachable in between.
+000749     88 Command-Change-Password VALUE "CHANGE PASSWORD".
+000749     88 Command-Reposition VALUE "REPOSITION".
+000749* Tracks which authenticated session, if any, Command-Change-
+000749* Password/Command-Reposition apply to.
+000749 01 WS-Manage-Mode PIC X VALUE SPACE.
+000749     88 Managing-Warehouse VALUE "W".
+000749     88 Managing-Vehichle VALUE "V".
 000750 01 WS-Location.
 000760     05 X PIC 9(8).
 000770     05 Y PIC 9(8).
+000775 01 WS-Capacity PIC 9(6).
+000776 01 WS-Cargo-Count PIC 9(6).
 000780* Record for working warehouse data.
 000790* This record also acts as a "currently managed warehouse".
 000800 01 WS-Warehouse.
 000810     05 WS-WA-Name PIC X(50).
 000820         88 WS-WA-Name-Invalid VALUE SPACES.
 000830     05 WS-WA-Password PIC X(50).
+000835     05 WS-WA-Capacity PIC 9(6).
 000840     05 Location.
 000850         10 X PIC 9(8).
 000860         10 Y PIC 9(8).
@@ -91,6 +103,7 @@
 000900     05 WS-VE-Number PIC 9(15).
 000910         88 WS-VE-Number-Invalid VALUE ZERO.
 000920     05 WS-VE-Password PIC X(50).
+000925     05 WS-VE-Capacity PIC 9(6).
 000930     05 Location.
 000940         10 X PIC 9(8).
 000950         10 Y PIC 9(8).
@@ -105,6 +118,21 @@
 001040         88 Loaded VALUE 1.
 001050     05 WS-CA-Warehouse PIC X(50).
 001060     05 WS-CA-Vehichle PIC 9(15).
+001062* Multi-leg routing reference for the cargo being registered.
+001063* Not part of WS-Cargo since CA-Route-ID/CA-Route-Step, like
+001064* CA-Stored-Date, are stamped straight onto the Cargo record.
+001065 01 WS-CA-Route-ID PIC X(30).
+001066 01 WS-CA-Route-Step PIC 9(3).
+001067* Record for working route data, gathered interactively before
+001068* the ordered waypoint list is written out to the Routes file.
+001069 01 WS-Route.
+001070     05 WS-RT-ID PIC X(30).
+001071         88 WS-RT-ID-Invalid VALUE SPACES.
+001072     05 WS-RT-Waypoint-Count PIC 9(3).
+001073     05 WS-RT-Waypoints OCCURS 1 TO 20 TIMES
+001074         DEPENDING ON WS-RT-Waypoint-Count
+001075         INDEXED BY WS-RT-Waypoint-Idx
+001076         PIC X(50).
 001070 01 Now-Date.
 001080     05  Now-Year PIC 9999.
 001090     05  Now-Month PIC 99.
@@ -114,6 +142,16 @@
 001130     05  Now-Min PIC 99.
 001140     05  Now-Sec PIC 99.
 001150 01 Log-Entry-Temp PIC X(300).
+001152* Context fields for the always-on cross-warehouse audit journal.
+001153* ADD-LOG-ENTRY appends to Audit-Log using these on every call, so
+001154* they must be set (or cleared) by the caller before PERFORM ADD-LOG-ENTRY.
+001155 01 WS-Audit-Warehouse PIC X(50).
+001156 01 WS-Audit-Vehichle PIC 9(15).
+001157 01 WS-Audit-Cargo PIC X(30).
+001158 01 Audit-Entry-Temp PIC X(300).
+001159* Raw message, captured before ADD-LOG-ENTRY prefixes Log-Entry
+001159* with its own timestamp, so Audit-Log isn't double-stamped.
+001159 01 Audit-Message PIC X(300).
 001160 01 Log-Path.
 001170     05 Path-Chars PIC X
 001180         OCCURS 10 TO 1000 DEPENDING ON Log-Path-Length.
@@ -122,7 +160,28 @@
 001210 01 Gateway-Key-Index USAGE INDEX.
 001220 01 Gateway-Key-Temp PIC 9(20).
 001230 01 Gateway-Key PIC X(50).
-001240
+001235* Batch checkpoint/restart bookkeeping. WS-Line-Number counts every
+001236* line consumed from User-Input; a checkpoint is only written once
+001237* a command has fully completed, so a rerun can skip straight past
+001238* already-applied commands instead of double-registering/loading.
+001239 01 WS-Line-Number PIC 9(9) VALUE ZERO.
+001240 01 WS-Restart-Line PIC 9(9) VALUE ZERO.
+001242* The MANAGE WAREHOUSE/VEHICHLE authentication (if any) that was
+001243* active at the checkpoint, so a restarted batch's subsequent
+001244* LOAD/UNLOAD CARGO lines don't come back "!>> Not authenticated".
+001246 01 WS-Restart-WA-Name PIC X(50).
+001247 01 WS-Restart-VE-Number PIC 9(15).
+001248* Tells READ-COMMAND-LINE what End Of File means right now. Only
+001248* the top-level read at the head of the FOREVER loop is a clean
+001248* stop (every prior command already finished and checkpointed),
+001248* so only that case clears the checkpoint; End Of File reached
+001248* mid-command (an ASK-* prompt, or skipping already-applied lines
+001248* on restart) must leave the last good checkpoint alone so a
+001248* rerun resumes instead of replaying the whole batch from scratch.
+001249 01 WS-EOF-Meaning PIC X VALUE "M".
+001249     88 EOF-Clean-Stop VALUE "C".
+001249     88 EOF-Mid-Command VALUE "M".
+001241
 001250                     PROCEDURE DIVISION.
 001260     SET WA-Name-Invalid TO TRUE
 001270     SET WS-WA-Name-Invalid TO TRUE
@@ -133,33 +192,70 @@
 001320     DISPLAY "$>> FlagTransport" END-DISPLAY
 001330     DISPLAY "$>>       Controller" END-DISPLAY
 001340     DISPLAY "$>>             Console" END-DISPLAY
+001345     PERFORM LOAD-RESTART-CHECKPOINT
 001350     OPEN INPUT User-Input
-001360     PERFORM FOREVER
+001351* Opened once for the whole batch session instead of per paragraph
+001351* call, since re-OPENing/CLOSEing on every read/write was the main
+001351* cost during peak processing windows.
+001351     OPEN I-O Warehouses
+001351     OPEN I-O Vehichles
+001351     OPEN I-O Cargoes
+001351     OPEN I-O Routes
+001352     IF WS-Restart-Line IS GREATER ZERO
+001354         DISPLAY "/>> Resuming batch after checkpoint line "
+001356             WS-Restart-Line END-DISPLAY
+001357         PERFORM RESTORE-RESTART-SESSION
+001358         PERFORM SKIP-RESTART-LINES
+001360     END-IF
+001362     PERFORM FOREVER
 001370
-001380     READ User-Input END EXIT PERFORM END-READ
+001378     SET EOF-Clean-Stop TO TRUE
+001380     PERFORM READ-COMMAND-LINE
+001382     SET EOF-Mid-Command TO TRUE
 001390     MOVE User-Input-Line TO Command
 001400     EVALUATE TRUE
 001410
 001420     WHEN Command-Warehouse-Register
-001430     PERFORM ASK-WAREHOUSE-LOGIN THROUGH ASK-LOCATION
+001430     PERFORM ASK-WAREHOUSE-LOGIN THROUGH ASK-CAPACITY
 001440     IF WS-WA-Name-Invalid
 001450         DISPLAY "!>> Registration failed" END-DISPLAY
 001460         EXIT PERFORM CYCLE
 001470     END-IF
+001475     MOVE WS-Capacity TO WS-WA-Capacity
 001480     MOVE WS-Warehouse TO Warehouse
 001490     MOVE WS-Location TO Location OF Warehouse
-001500     OPEN I-O Warehouses
 001510     WRITE Warehouse
 001520         INVALID
 001530         DISPLAY "!>> Registration failed" END-DISPLAY
-001540         CLOSE Warehouses
 001550         EXIT PERFORM CYCLE
 001560     END-WRITE
-001570     CLOSE Warehouses
 001580     MOVE "Warehouse registered" TO Log-Entry
+001582     MOVE WS-WA-Name TO WS-Audit-Warehouse
+001584     MOVE ZERO TO WS-Audit-Vehichle
+001586     MOVE SPACES TO WS-Audit-Cargo
 001590     PERFORM ADD-LOG-ENTRY
 001600     DISPLAY "/>> Registration success" END-DISPLAY
 001610
+001611     WHEN Command-Route-Register
+001612     PERFORM ASK-ROUTE-ID THRU ASK-ROUTE-WAYPOINTS
+001613     IF WS-RT-ID-Invalid
+001614         DISPLAY "!>> Registration failed" END-DISPLAY
+001615         EXIT PERFORM CYCLE
+001616     END-IF
+001617     MOVE WS-RT-ID TO RT-ID
+001618     MOVE WS-RT-Waypoint-Count TO RT-Waypoint-Count
+001619     PERFORM VARYING WS-RT-Waypoint-Idx FROM 1 BY 1
+001620         UNTIL WS-RT-Waypoint-Idx IS GREATER RT-Waypoint-Count
+001621         MOVE WS-RT-Waypoints(WS-RT-Waypoint-Idx)
+001622             TO RT-Waypoints(WS-RT-Waypoint-Idx)
+001623     END-PERFORM
+001625     WRITE Route
+001626         INVALID
+001627         DISPLAY "!>> Registration failed" END-DISPLAY
+001628         NOT INVALID
+001629         DISPLAY "/>> Registration success" END-DISPLAY
+001630     END-WRITE
+001632
 001620     WHEN Command-Warehouse-Manage
 001630     PERFORM ASK-WAREHOUSE-LOGIN
 001640     PERFORM LOAD-WAREHOUSE
@@ -170,6 +266,7 @@
 001690     ELSE
 001700         MOVE Warehouse TO WS-Warehouse
 001710         DISPLAY "/>> Authentication success" END-DISPLAY
+001715         SET Managing-Warehouse TO TRUE
 001720     END-IF
 001730
 001740     WHEN Command-Cargo-Register
@@ -177,20 +274,26 @@
 001760         DISPLAY "!>> Not authenticated" END-DISPLAY
 001770         EXIT PERFORM CYCLE
 001780     END-IF
-001790     PERFORM ASK-CARGO-ID THRU ASK-CARGO-DETAILS
+001790     PERFORM ASK-CARGO-ID THRU ASK-CARGO-ROUTE
 001800     MOVE WS-WA-Name TO Origin OF WS-Cargo
 001810     SET Stored OF WS-Cargo TO TRUE
 001820     MOVE WS-WA-Name TO WS-CA-Warehouse
 001830     MOVE WS-Cargo TO Cargo
-001840     OPEN I-O Cargoes
+001831     MOVE WS-CA-Route-ID TO CA-Route-ID
+001832     MOVE WS-CA-Route-Step TO CA-Route-Step
+001833     PERFORM STAMP-CARGO-STORED-DATE
 001850     WRITE Cargo
 001860         INVALID
 001870         DISPLAY "!>> Registration failed" END-DISPLAY
 001880         SET WS-CA-ID-Invalid TO TRUE
 001890         NOT INVALID
+001895         MOVE "Cargo registered" TO Log-Entry
+001896         MOVE WS-WA-Name TO WS-Audit-Warehouse
+001897         MOVE ZERO TO WS-Audit-Vehichle
+001898         MOVE WS-CA-ID TO WS-Audit-Cargo
+001899         PERFORM ADD-LOG-ENTRY
 001900         DISPLAY "/>> Registration success" END-DISPLAY
 001910     END-WRITE
-001920     CLOSE Cargoes
 001930
 001940     WHEN Command-Cargo-List
 001950     IF WS-WA-Name-Invalid
@@ -199,7 +302,6 @@
 001980     END-IF
 001990     MOVE WS-WA-Name TO CA-Warehouse
 002000     DISPLAY "/>> Cargo list start"
-002010     OPEN I-O Cargoes
 002020     START Cargoes KEY IS EQUAL CA-Warehouse
 002030         INVALID CONTINUE
 002040         NOT INVALID PERFORM FOREVER
@@ -214,7 +316,6 @@
 002130         END-PERFORM
 002140     END-START
 002150     DISPLAY "/>> Cargo list end"
-002160     CLOSE Cargoes
 002170
 002180     WHEN Command-Log-Read
 002190     IF WS-WA-Name-Invalid
@@ -225,16 +326,26 @@
 002240     PERFORM READ-LOG-ENTRIES
 002250     DISPLAY "/>> Log end"
 002260
+002261     WHEN Command-Audit-Log-Read
+002262     IF WS-WA-Name-Invalid
+002263         DISPLAY "!>> Not authenticated"
+002264         EXIT PERFORM CYCLE
+002265     END-IF
+002266     DISPLAY "/>> Audit log start"
+002267     PERFORM READ-AUDIT-LOG-ENTRIES
+002268     DISPLAY "/>> Audit log end"
+002269
 002270     WHEN Command-Vehichle-Register
 002280     PERFORM ASK-VEHICHLE-LOGIN
 002290     PERFORM ASK-LOCATION
+002295     PERFORM ASK-CAPACITY
 002300     IF WS-VE-Number-Invalid
 002310         DISPLAY "!>> Registration failed" END-DISPLAY
 002320         EXIT PERFORM CYCLE
 002330     END-IF
+002335     MOVE WS-Capacity TO WS-VE-Capacity
 002340     MOVE WS-Vehichle TO Vehichle
 002350     MOVE WS-Location TO Location OF Vehichle
-002360     OPEN I-O Vehichles
 002370     WRITE Vehichle
 002380         INVALID
 002390         DISPLAY "!>> Registration failed" END-DISPLAY
@@ -242,7 +353,6 @@
 002410         NOT INVALID
 002420         DISPLAY "/>> Registration success" END-DISPLAY
 002430     END-WRITE
-002440     CLOSE Vehichles
 002450
 002460     WHEN Command-Vehichle-Manage
 002470     PERFORM ASK-VEHICHLE-LOGIN
@@ -254,8 +364,51 @@
 002530     ELSE
 002540         MOVE Vehichle TO WS-Vehichle
 002550         DISPLAY "/>> Authentication success" END-DISPLAY
+002555         SET Managing-Vehichle TO TRUE
 002560     END-IF
 002570
+002571     WHEN Command-Change-Password
+002572     EVALUATE TRUE
+002573         WHEN Managing-Warehouse
+002574             PERFORM LOAD-WAREHOUSE
+002575             DISPLAY "?>> New password:" END-DISPLAY
+002576             PERFORM READ-COMMAND-LINE
+002577             MOVE User-Input-Line TO WS-WA-Password
+002578             MOVE WS-WA-Password TO WA-Password
+002579             REWRITE Warehouse
+002580             DISPLAY "/>> Password changed" END-DISPLAY
+002581         WHEN Managing-Vehichle
+002582             PERFORM LOAD-VEHICHLE
+002583             DISPLAY "?>> New password:" END-DISPLAY
+002584             PERFORM READ-COMMAND-LINE
+002585             MOVE User-Input-Line TO WS-VE-Password
+002586             MOVE WS-VE-Password TO VE-Password
+002587             REWRITE Vehichle
+002588             DISPLAY "/>> Password changed" END-DISPLAY
+002589         WHEN OTHER
+002590             DISPLAY "!>> Not authenticated" END-DISPLAY
+002591     END-EVALUATE
+002592
+002593     WHEN Command-Reposition
+002594     EVALUATE TRUE
+002595         WHEN Managing-Warehouse
+002596             PERFORM LOAD-WAREHOUSE
+002597             PERFORM ASK-LOCATION
+002598             MOVE WS-Location TO Location OF Warehouse
+002599             MOVE WS-Location TO Location OF WS-Warehouse
+002600             REWRITE Warehouse
+002601             DISPLAY "/>> Warehouse repositioned" END-DISPLAY
+002602         WHEN Managing-Vehichle
+002603             PERFORM LOAD-VEHICHLE
+002604             PERFORM ASK-LOCATION
+002605             MOVE WS-Location TO Location OF Vehichle
+002606             MOVE WS-Location TO Location OF WS-Vehichle
+002607             REWRITE Vehichle
+002608             DISPLAY "/>> Vehichle repositioned" END-DISPLAY
+002609         WHEN OTHER
+002610             DISPLAY "!>> Not authenticated" END-DISPLAY
+002612     END-EVALUATE
+002613
 002580     WHEN Command-Gateway-Key
 002590     IF WS-VE-Number-Invalid
 002600         DISPLAY "!>> Not authenticated" END-DISPLAY
@@ -270,13 +423,16 @@
 002690         EXIT PERFORM CYCLE
 002700     END-IF
 002710     PERFORM ASK-CARGO-ID
+002715     PERFORM COUNT-VEHICHLE-CARGO
 002720     PERFORM LOAD-WAREHOUSE THROUGH LOAD-CARGO
 002730     IF WS-CA-ID-Invalid OR NOT Stored OF Cargo
 002740         OR CA-Warehouse IS NOT EQUAL WS-WA-Name
 002750         *> We don't allow to load cargo which is already at its final destination
 002760         OR CA-Warehouse IS EQUAL Dest OF Cargo
-002770         OR Location OF Warehouse 
+002770         OR Location OF Warehouse
 002780             IS NOT EQUAL Location OF Vehichle
+002785         *> Vehichle is already carrying as much as it is rated for
+002786         OR WS-Cargo-Count IS GREATER OR EQUAL VE-Capacity
 002790         DISPLAY "!>> Invalid operation" END-DISPLAY
 002800         EXIT PERFORM CYCLE
 002810     END-IF
@@ -284,7 +440,17 @@
 002830     ADD WS-VE-Number TO CA-Vehichle
 002840     MOVE SPACES TO CA-Warehouse
 002850     PERFORM UPDATE-CARGO
-002860     DISPLAY "/>> Cargo loaded to the vehichle" END-DISPLAY
+002852     STRING
+002854         "Vehichle #" FUNCTION TRIM(WS-VE-Number)
+002856         " picked up cargo " FUNCTION TRIM(WS-CA-ID)
+002858         " from " FUNCTION TRIM(WS-WA-Name)
+002859         INTO Log-Entry
+002860     END-STRING
+002861     MOVE WS-WA-Name TO WS-Audit-Warehouse
+002862     MOVE WS-VE-Number TO WS-Audit-Vehichle
+002863     MOVE WS-CA-ID TO WS-Audit-Cargo
+002864     PERFORM ADD-LOG-ENTRY
+002870     DISPLAY "/>> Cargo loaded to the vehichle" END-DISPLAY
 002870
 002880     WHEN Command-Cargo-Unload
 002890     IF WS-WA-Name-Invalid OR WS-VE-Number-Invalid
@@ -292,10 +458,13 @@
 002910         EXIT PERFORM CYCLE
 002920     END-IF
 002930     PERFORM ASK-CARGO-ID
+002935     PERFORM COUNT-WAREHOUSE-CARGO
 002940     PERFORM LOAD-WAREHOUSE THROUGH LOAD-CARGO
 002950     IF Location OF Warehouse IS NOT EQUAL Location OF Vehichle OR CA-Vehichle IS NOT EQUAL WS-VE-Number OR
 002960         *> Don't allow to unload cargo back at the origin warehouse (to disallow spam of load/unload oprations)
 002970         WS-WA-Name IS EQUAL Origin OF Cargo OR
+002975         *> Warehouse is already holding as much as it is rated for
+002976         WS-Cargo-Count IS GREATER OR EQUAL WA-Capacity OR
 002980         WS-CA-ID-Invalid OR NOT Loaded OF Cargo
 002990         DISPLAY "!>> Invalid operation" END-DISPLAY
 003000         EXIT PERFORM CYCLE
@@ -307,31 +476,131 @@
 003060         ": " FUNCTION TRIM(Note OF Cargo)
 003070         INTO Log-Entry
 003080     END-STRING
+003082     MOVE WS-WA-Name TO WS-Audit-Warehouse
+003084     MOVE WS-VE-Number TO WS-Audit-Vehichle
+003086     MOVE WS-CA-ID TO WS-Audit-Cargo
 003090     PERFORM ADD-LOG-ENTRY
 003100     SET Stored OF Cargo TO TRUE
 003110     SUBTRACT WS-VE-Number FROM CA-Vehichle
 003120     MOVE WS-WA-Name TO CA-Warehouse
+003125     PERFORM STAMP-CARGO-STORED-DATE
+003127     PERFORM ADVANCE-ROUTE
 003130     PERFORM UPDATE-CARGO
 003140     DISPLAY "/>> Cargo unloaded from vehichle" END-DISPLAY
 003150
 003160     WHEN Command-Exit EXIT PERFORM
 003170     WHEN OTHER DISPLAY "!>> Invalid command" END-EVALUATE
+003175     PERFORM WRITE-CHECKPOINT
 003180
 003190     END-PERFORM.
 003200 INPUT-CLOSED.
+003205     CLOSE Warehouses
+003206     CLOSE Vehichles
+003207     CLOSE Cargoes
+003208     CLOSE Routes
+003209     PERFORM CLEAR-CHECKPOINT
 003210     DISPLAY "/>> Console closed" END-DISPLAY
 003220     STOP RUN.
-003230
+003221* Reached when End Of File shows up mid-command instead of between
+003222* commands (a truncated batch file, or a shorter restart file than
+003223* WS-Restart-Line expects). Unlike INPUT-CLOSED, the checkpoint
+003224* from the last fully-completed command is left alone, so a rerun
+003225* with the completed input resumes there instead of double-
+003226* applying everything from the start.
+003227 INPUT-TRUNCATED.
+003228     CLOSE Warehouses
+003229     CLOSE Vehichles
+003230     CLOSE Cargoes
+003231     CLOSE Routes
+003232     DISPLAY "!>> Input ended mid-command; checkpoint kept"
+003233         END-DISPLAY
+003234     STOP RUN.
+003235* Every read of a User-Input line, whether the top-level command or
+003236* one of its ASK-* prompts, goes through here so WS-Line-Number
+003237* always reflects the true number of lines consumed so far.
+003238 READ-COMMAND-LINE.
+003239     IF EOF-Clean-Stop
+003240         READ User-Input END GO TO INPUT-CLOSED END-READ
+003241     ELSE
+003242         READ User-Input END GO TO INPUT-TRUNCATED END-READ
+003243     END-IF
+003244     ADD 1 TO WS-Line-Number.
+003237* Restores WS-Restart-Line (and the authenticated warehouse/vehichle,
+003238* if any) from a prior run's checkpoint, or leaves them at
+003239* zero/spaces (no restart file / batch not previously interrupted).
+003238 LOAD-RESTART-CHECKPOINT.
+003239     OPEN INPUT Restart-File
+003240     READ Restart-File
+003241         AT END CONTINUE
+003242         NOT AT END
+003242             MOVE Restart-Line TO WS-Restart-Line
+003242             MOVE Restart-WA-Name TO WS-Restart-WA-Name
+003242             MOVE Restart-VE-Number TO WS-Restart-VE-Number
+003243     END-READ
+003244     CLOSE Restart-File.
+003245* Skipping the already-applied raw lines alone would leave
+003246* WS-WA-Name/WS-VE-Number blank, so any LOAD/UNLOAD CARGO line
+003247* right after a MANAGE WAREHOUSE/VEHICHLE login in the original run
+003248* would fail authentication on resume. Re-establish that session
+003249* from the checkpoint instead of replaying the login commands.
+003245 RESTORE-RESTART-SESSION.
+003246     IF WS-Restart-WA-Name IS NOT EQUAL SPACES
+003247         MOVE WS-Restart-WA-Name TO WS-WA-Name
+003248         PERFORM LOAD-WAREHOUSE
+003249         IF NOT WS-WA-Name-Invalid
+003249             MOVE Warehouse TO WS-Warehouse
+003249         END-IF
+003249     END-IF
+003249     IF WS-Restart-VE-Number IS NOT EQUAL ZERO
+003249         MOVE WS-Restart-VE-Number TO WS-VE-Number
+003249         PERFORM LOAD-VEHICHLE
+003249         IF NOT WS-VE-Number-Invalid
+003249             MOVE Vehichle TO WS-Vehichle
+003249         END-IF
+003249     END-IF.
+003245* Silently re-consumes the lines belonging to already-completed
+003246* commands from a prior run, without dispatching them again.
+003246 SKIP-RESTART-LINES.
+003247     PERFORM WS-Restart-Line TIMES
+003248         PERFORM READ-COMMAND-LINE
+003249     END-PERFORM.
+003250* Persists how many User-Input lines have been fully applied so far,
+003251* and the currently authenticated warehouse/vehichle (if any), so a
+003251* rerun of the same batch file can resume past this point without
+003251* losing its MANAGE WAREHOUSE/VEHICHLE session.
+003250 WRITE-CHECKPOINT.
+003251     MOVE WS-Line-Number TO Restart-Line
+003251     IF WS-WA-Name-Invalid
+003251         MOVE SPACES TO Restart-WA-Name
+003251     ELSE
+003251         MOVE WS-WA-Name TO Restart-WA-Name
+003251     END-IF
+003251     IF WS-VE-Number-Invalid
+003251         MOVE ZERO TO Restart-VE-Number
+003251     ELSE
+003251         MOVE WS-VE-Number TO Restart-VE-Number
+003251     END-IF
+003252     OPEN OUTPUT Restart-File
+003253     WRITE Restart-Entry
+003254     CLOSE Restart-File.
+003255* Empties the checkpoint on a clean shutdown (EXIT or natural EOF),
+003256* since a leftover checkpoint from a completed session would make
+003257* the very next invocation silently discard that many lines of
+003258* whatever new input it receives, batch or interactive.
+003256 CLEAR-CHECKPOINT.
+003257     OPEN OUTPUT Restart-File
+003258     CLOSE Restart-File.
+003255
 003240 ASK-VEHICHLE-LOGIN.
 003250     DISPLAY "?>> Vehichle number:" END-DISPLAY
-003260     READ User-Input END GO TO INPUT-CLOSED END-READ
+003260     PERFORM READ-COMMAND-LINE
 003270     MOVE User-Input-Line TO WS-VE-Number
 003280     DISPLAY "?>> Vehichle password:" END-DISPLAY
-003290     READ User-Input END GO TO INPUT-CLOSED END-READ
+003290     PERFORM READ-COMMAND-LINE
 003300     MOVE User-Input-Line TO WS-VE-Password.
 003310 ASK-WAREHOUSE-LOGIN.
 003320     DISPLAY "?>> Warehouse name:" END-DISPLAY
-003330     READ User-Input END GO TO INPUT-CLOSED END-READ
+003330     PERFORM READ-COMMAND-LINE
 003340     *> Path traversals are an issue so this should deal with them.
 003350     MOVE FUNCTION SUBSTITUTE(User-Input-Line, "/", "_", ".", "_")
 003360         TO WS-WA-Name
@@ -339,53 +608,159 @@
 003380         SET WS-WA-Name-Invalid TO TRUE
 003390     END-IF
 003400     DISPLAY "?>> Warehouse password:" END-DISPLAY
-003410     READ User-Input END GO TO INPUT-CLOSED END-READ
+003410     PERFORM READ-COMMAND-LINE
 003420     MOVE User-Input-Line TO WS-WA-Password.
 003430 ASK-LOCATION.
 003440     DISPLAY "?>> Location:" END-DISPLAY
-003450     READ User-Input END GO TO INPUT-CLOSED END-READ
+003450     PERFORM READ-COMMAND-LINE
 003460     UNSTRING User-Input-Line
 003470         DELIMITED BY ALL SPACES INTO
 003480             X OF WS-Location
 003490             Y OF WS-Location
 003500     END-UNSTRING.
+003505 ASK-CAPACITY.
+003506     DISPLAY "?>> Capacity:" END-DISPLAY
+003507     PERFORM READ-COMMAND-LINE
+003508     MOVE User-Input-Line TO WS-Capacity.
 003510 ASK-CARGO-ID.
 003520     DISPLAY "?>> Cargo ID:" END-DISPLAY
-003530     READ User-Input END GO TO INPUT-CLOSED END-READ
+003530     PERFORM READ-COMMAND-LINE
 003540     MOVE User-Input-Line TO WS-CA-ID.
 003550 ASK-CARGO-DETAILS.
 003560     DISPLAY "?>> Cargo destination:" END-DISPLAY
-003570     READ User-Input END GO TO INPUT-CLOSED END-READ
+003570     PERFORM READ-COMMAND-LINE
 003580     MOVE User-Input-Line TO Dest OF WS-Cargo
 003590     DISPLAY "?>> Cargo note:" END-DISPLAY
-003600     READ User-Input END GO TO INPUT-CLOSED END-READ
+003600     PERFORM READ-COMMAND-LINE
 003610     MOVE User-Input-Line TO Note OF WS-Cargo.
-003620
+003612* Cargo can optionally reference a registered Route instead of a
+003613* single fixed Dest; leaving this blank keeps the Dest asked above.
+003614 ASK-CARGO-ROUTE.
+003615     MOVE SPACES TO WS-CA-Route-ID
+003616     MOVE ZERO TO WS-CA-Route-Step
+003617     DISPLAY "?>> Route ID (blank for none):" END-DISPLAY
+003618     PERFORM READ-COMMAND-LINE
+003619     MOVE User-Input-Line TO WS-CA-Route-ID
+003620     IF WS-CA-Route-ID IS NOT EQUAL SPACES
+003622         MOVE WS-CA-Route-ID TO RT-ID
+003623         READ Routes
+003624             INVALID
+003625             DISPLAY "!>> Unknown route, ignoring" END-DISPLAY
+003626             MOVE SPACES TO WS-CA-Route-ID
+003627             NOT INVALID
+003628             MOVE 1 TO WS-CA-Route-Step
+003629             MOVE RT-Waypoints(1) TO Dest OF WS-Cargo
+003630         END-READ
+003632     END-IF.
+003633 ASK-ROUTE-ID.
+003634     DISPLAY "?>> Route ID:" END-DISPLAY
+003635     PERFORM READ-COMMAND-LINE
+003636     MOVE User-Input-Line TO WS-RT-ID.
+003637 ASK-ROUTE-WAYPOINTS.
+003638     DISPLAY "?>> Number of waypoints:" END-DISPLAY
+003639     PERFORM READ-COMMAND-LINE
+003640     MOVE User-Input-Line TO WS-RT-Waypoint-Count
+003641* WS-RT-Waypoints/RT-Waypoints are OCCURS 1 TO 20 TIMES; reject an
+003642* out-of-range count here instead of walking the table out of bounds.
+003641     IF WS-RT-Waypoint-Count IS LESS 1
+003641         OR WS-RT-Waypoint-Count IS GREATER 20
+003641         MOVE SPACES TO WS-RT-ID
+003641         DISPLAY
+003641             "!>> Waypoint count must be between 1 and 20"
+003641         END-DISPLAY
+003641     ELSE
+003642         PERFORM VARYING WS-RT-Waypoint-Idx FROM 1 BY 1
+003642         UNTIL WS-RT-Waypoint-Idx > WS-RT-Waypoint-Count
+003643             DISPLAY "?>> Waypoint warehouse name:" END-DISPLAY
+003644             PERFORM READ-COMMAND-LINE
+003645             MOVE User-Input-Line
+003646                 TO WS-RT-Waypoints(WS-RT-Waypoint-Idx)
+003647         END-PERFORM
+003641     END-IF.
+003648
 003630* These procedures load data by relevant key in working storage record.
 003640* They clear key in working storage record on fail.
 003650 LOAD-WAREHOUSE.
 003660     MOVE WS-WA-Name TO WA-Name
-003670     OPEN I-O Warehouses
 003680     READ Warehouses
 003690         INVALID SET WS-WA-Name-Invalid TO TRUE
-003700     END-READ
-003710     CLOSE Warehouses.
+003700     END-READ.
 003720 LOAD-VEHICHLE.
 003730     MOVE WS-VE-Number TO VE-Number
-003740     OPEN I-O Vehichles
 003750     READ Vehichles
 003760         INVALID SET WS-VE-Number-Invalid TO TRUE
-003770     END-READ
-003780     CLOSE Vehichles.
+003770     END-READ.
 003790 LOAD-CARGO.
 003800     MOVE WS-CA-ID TO CA-ID
-003810     OPEN I-O Cargoes
 003820     READ Cargoes
 003830         INVALID SET WS-CA-ID-Invalid TO TRUE
-003840     END-READ
-003850     CLOSE Cargoes.
-003860
-003870* This procedure takes data from file section.
+003840     END-READ.
+003852
+003853* Count how many cargoes are already on WS-VE-Number / already at
+003854* WS-WA-Name, so Command-Cargo-Load/Unload can enforce the
+003855* registered VE-Capacity / WA-Capacity limit.
+003856 COUNT-VEHICHLE-CARGO.
+003857     MOVE ZERO TO WS-Cargo-Count
+003858     MOVE WS-VE-Number TO CA-Vehichle
+003860     START Cargoes KEY IS EQUAL CA-Vehichle
+003861         INVALID CONTINUE
+003862         NOT INVALID PERFORM FOREVER
+003863         READ Cargoes AT END EXIT PERFORM END-READ
+003864         IF CA-Vehichle IS NOT EQUAL WS-VE-Number
+003864             EXIT PERFORM
+003864         END-IF
+003865         ADD 1 TO WS-Cargo-Count
+003866         END-PERFORM
+003867     END-START.
+003869 COUNT-WAREHOUSE-CARGO.
+003870     MOVE ZERO TO WS-Cargo-Count
+003871     MOVE WS-WA-Name TO CA-Warehouse
+003873     START Cargoes KEY IS EQUAL CA-Warehouse
+003874         INVALID CONTINUE
+003875         NOT INVALID PERFORM FOREVER
+003876         READ Cargoes AT END EXIT PERFORM END-READ
+003877         IF CA-Warehouse IS NOT EQUAL WS-WA-Name
+003877             EXIT PERFORM
+003877         END-IF
+003878         ADD 1 TO WS-Cargo-Count
+003879         END-PERFORM
+003880     END-START.
+003882
+003883* Stamps CA-Stored-Date with today's date whenever Stored-State
+003864* flips to Stored, so a dwell-time report can tell how long the
+003866* cargo has been sitting at its current warehouse.
+003868 STAMP-CARGO-STORED-DATE.
+003869     ACCEPT Now-Date FROM DATE YYYYMMDD
+003872     MOVE Now-Date TO CA-Stored-Date.
+003874
+003875* If Cargo is routed through a Route's waypoints and this unload
+003876* was not at the final waypoint, advance Dest to the next leg
+003877* instead of leaving the cargo looking delivered.
+003878 ADVANCE-ROUTE.
+003879     IF CA-Route-ID OF Cargo IS EQUAL SPACES
+003880         CONTINUE
+003881     ELSE
+003881* Only advance when this unload actually happened at the waypoint
+003881* the cargo was routed towards; an off-route drop leaves Dest/
+003881* CA-Route-Step alone instead of desyncing the route from where
+003881* the cargo physically is.
+003881         IF WS-WA-Name IS NOT EQUAL Dest OF Cargo
+003881             CONTINUE
+003882         ELSE
+003883             MOVE CA-Route-ID OF Cargo TO RT-ID
+003884             READ Routes
+003885                 INVALID CONTINUE
+003886                 NOT INVALID
+003887                 IF CA-Route-Step OF Cargo LESS RT-Waypoint-Count
+003888                     ADD 1 TO CA-Route-Step OF Cargo
+003889                     MOVE RT-Waypoints(CA-Route-Step OF Cargo)
+003890                         TO Dest OF Cargo
+003891                 END-IF
+003892             END-READ
+003893         END-IF
+003894     END-IF.
+003895
+003876* This procedure takes data from file section.
 003880* Procedure assumes existence of previous record.
 003890 UPDATE-CARGO.
 003900     IF CA-Vehichle IS NOT EQUAL ZEROS
@@ -393,9 +768,7 @@
 003920         *> Data inconsitency
 003930         CONTINUE
 003940     ELSE
-003950         OPEN I-O Cargoes
 003960         REWRITE Cargo
-003970         CLOSE Cargoes
 003980     END-IF.
 003990
 004000* Procedures for warehouse log handling.
@@ -412,8 +785,9 @@
 004110 ADD-LOG-ENTRY.
 004120     ACCEPT Now-Date FROM DATE YYYYMMDD
 004130     ACCEPT Now-Time FROM TIME
+004135     MOVE Log-Entry TO Audit-Message
 004140     MOVE SPACES TO Log-Entry-Temp
-004150     STRING 
+004150     STRING
 004160         "["
 004170             Now-Year "/" Now-Month "/" Now-Day
 004180         " "
@@ -427,6 +801,28 @@
 004260     OPEN EXTEND Warehouse-Log
 004270     WRITE Log-Entry
 004280     CLOSE Warehouse-Log.
+004282     PERFORM ADD-AUDIT-ENTRY.
+004284* Always-on cross-warehouse journal: every ADD-LOG-ENTRY call also
+004286* lands here, tagged with warehouse/vehichle/cargo so the whole
+004288* network's activity can be reviewed with one READ LOG instead of
+004290* stitching together per-warehouse logs by hand.
+004292 ADD-AUDIT-ENTRY.
+004294     MOVE SPACES TO Audit-Entry-Temp
+004296     STRING
+004298         "["
+004300             Now-Year "/" Now-Month "/" Now-Day
+004302         " "
+004304             Now-Hour ":" Now-Min ":" Now-Sec
+004306         "] WH=" FUNCTION TRIM(WS-Audit-Warehouse)
+004308         " VE=" WS-Audit-Vehichle
+004310         " CA=" FUNCTION TRIM(WS-Audit-Cargo)
+004312         " " Audit-Message
+004314         INTO Audit-Entry-Temp
+004316     END-STRING
+004318     MOVE Audit-Entry-Temp TO Audit-Entry
+004320     OPEN EXTEND Audit-Log
+004322     WRITE Audit-Entry
+004324     CLOSE Audit-Log.
 004290 READ-LOG-ENTRIES.
 004300     PERFORM SET-LOG-PATH
 004310     OPEN INPUT Warehouse-Log
@@ -437,6 +833,17 @@
 004360         END-READ
 004370     END-PERFORM
 004380     CLOSE Warehouse-Log.
+004385* Reviews the always-on cross-warehouse journal in one command
+004386* instead of stitching together per-warehouse logs by hand.
+004387 READ-AUDIT-LOG-ENTRIES.
+004388     OPEN INPUT Audit-Log
+004389     PERFORM FOREVER
+004390         READ Audit-Log
+004391             AT END EXIT PERFORM
+004392             NOT AT END DISPLAY FUNCTION TRIM(Audit-Entry)
+004393         END-READ
+004394     END-PERFORM
+004395     CLOSE Audit-Log.
 004390
 004400* Computes Gateway key for authenticated vehichle 
 004410 COMPUTE-GATEWAY-KEY.
